@@ -0,0 +1,23 @@
+//FLORBAT  JOB (ACCTG),'REGISTRAR BATCH LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FLORBAT - UNATTENDED START-OF-SEMESTER ENROLLMENT LOAD.       *
+//* RUNS FLORES01 IN BATCH MODE (PARM='BATCH') TO APPLY A         *
+//* REGISTRAR-SUPPLIED ADD/EDIT/DELETE TRANSACTION FILE AGAINST   *
+//* THE STUDENT MASTER WITHOUT OPERATOR INTERACTION AT A TERMINAL.*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FLORES01,PARM='BATCH'
+//STEPLIB  DD   DSN=REGIS.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=REGIS.ENROLL.TRANSIN,DISP=SHR
+//STUMAST  DD   DSN=REGIS.STUDENT.MASTER,DISP=OLD
+//OVRFLOW  DD   DSN=REGIS.STUDENT.OVRFLOW,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=101)
+//DELSTUD  DD   DSN=REGIS.STUDENT.DELSTUD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=96)
+//SRTWORK  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//
