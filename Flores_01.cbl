@@ -1,160 +1,1326 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. Flores_01.
-
-        DATA DIVISION.
-            WORKING-STORAGE SECTION.
-            77 CHOICE PIC 9.
-            77 EXITED PIC 9 VALUE 0.
-            77 SEARCHNUM PIC X(30).
-            77 j PIC 9.
-
-
-            01 students.
-                02 student-info occurs 5 times indexed by i.
-                    03 fullname PIC X(30).
-                    03 sNo PIC X(30).
-                    03 course PIC X(20).
-                    03 contact-info.
-                        04 mobile PIC X(11).
-                        04 landline PIC X(8).
-                    03 age PIC 99.
-
-        PROCEDURE DIVISION.
-
-        PERFORM MENU UNTIL EXITED = 1.
-        STOP RUN.
-
-        MENU.
-            DISPLAY "  ====MENU===="
-            DISPLAY "[1] Add Student"
-            DISPLAY "[2] Edit Student"
-            DISPLAY "[3] Delete Student"
-            DISPLAY "[4] View Student"
-            DISPLAY "[5] View All Student"
-            DISPLAY "[0] Exit"
-            DISPLAY " "
-            DISPLAY " "
-            DISPLAY "Choice: " WITH NO ADVANCING.
-            ACCEPT CHOICE
-            IF CHOICE > 5 
-                PERFORM MENU
-            END-IF.
-           
-
-
-        IF CHOICE >= 0 AND CHOICE < 6
-            *> exit condition
-            IF CHOICE = 0
-               COMPUTE EXITED = 1
-            END-IF
-
-            IF CHOICE = 1 *> FUNCTIONAL
-                IF i > 5
-                    DISPLAY "ERROR! Directory is full." *> PRINTS AN ERROR WHEN NUMBER OF STUDENTS EXCEED 5
-                ELSE 
-                    DISPLAY " "
-                    DISPLAY "  ====ADD A STUDENT===="
-                    DISPLAY "ENTER FULLNAME: " WITH NO ADVANCING
-                    ACCEPT fullname(i)
-                    DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
-                    ACCEPT sNo(i)
-                    DISPLAY "ENTER AGE: " WITH NO ADVANCING
-                    ACCEPT age(i)
-                    DISPLAY "ENTER DEGREE PROGRAM: " WITH NO ADVANCING
-                    ACCEPT course(i)
-                    DISPLAY "ENTER MOBILE NUMBER: " WITH NO ADVANCING
-                    ACCEPT mobile(i)
-                    DISPLAY "ENTER LANDLINE NUMBER: " WITH NO ADVANCING
-                    ACCEPT landline(i)
-
-                    COMPUTE i = i + 1 *> INCREMENTS index by 1 for next insert 
-                    
-
-                END-IF
-
-            END-IF
-            
-            IF CHOICE = 2 *> FUNCTIONAL
-                DISPLAY "  ====EDIT STUDENT INFO===="
-                DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
-                ACCEPT SEARCHNUM
-                
-                SET i TO 1 
-                SEARCH student-info *> search function 
-                    AT END DISPLAY "Student not found." *>displays an error message when student number isnt found in the table
-                    WHEN sNo(i) = SEARCHNUM
-                    DISPLAY "STUDENT FOUND."
-                    DISPLAY "ENTER AGE: " WITH NO ADVANCING 
-                    ACCEPT age(i)
-                    DISPLAY "ENTER COURSE: " WITH NO ADVANCING 
-                    ACCEPT course(i)
-                    DISPLAY "ENTER MOBILE No.: " WITH NO ADVANCING
-                    ACCEPT mobile(i)
-                    DISPLAY "ENTER LANDLINE No.:" WITH NO ADVANCING
-                    ACCEPT landline(i)
-                END-SEARCH
-
-            END-IF
-            
-            IF CHOICE = 3 *>FUNCTIONAL
-                DISPLAY "  ====DELETE STUDENT===="
-                DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
-                ACCEPT SEARCHNUM
-
-                SET i TO 1
-                SEARCH student-info
-                    AT END DISPLAY "Student not found."
-                    WHEN sNo(i) = SEARCHNUM
-                    DISPLAY "STUDENT FOUND."
-                    SET fullname(i) to "" *>sets everything to "null"
-                    SET sNo(i) to ""
-                    SET course(i) to ""
-                    SET mobile(i) to ""
-                    SET landline(i) to ""
-                    SET age(i) to ""
-
-                    SET j TO i *> j=i so that the next insert of student will be on the deleted
-
-                END-SEARCH
-                SET i TO j
-
-            END-IF
-
-            IF CHOICE = 4 *>FUNCTIONAL
-                DISPLAY "  ====VIEW STUDENT===="
-                DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
-                ACCEPT SEARCHNUM
-
-                SET i TO 1
-                SEARCH student-info
-                    AT END DISPLAY "Student not found."
-                    WHEN sNo(i) = SEARCHNUM
-                    DISPLAY "=================="
-                    DISPLAY "|" sNo(i)
-                    DISPLAY "|" fullname(i)
-                    DISPLAY "|" age(i)
-                    DISPLAY "|" course(i)
-                    DISPLAY "|" mobile(i)
-                    DISPLAY "|" landline(i)
-                    DISPLAY "=================="
-                END-SEARCH
-
-
-            END-IF
-
-            IF CHOICE = 5
-                DISPLAY "  ====VIEW ALL STUDENTS===="
-                PERFORM DISPLAY-ALL VARYING j FROM 1 BY 1 UNTIL j>5.
-                DISPLAY-ALL.
-                    DISPLAY "=================="
-                    DISPLAY "|" sNo(j)
-                    DISPLAY "|" fullname(j)
-                    DISPLAY "|" age(j)
-                    DISPLAY "|" course(j)
-                    DISPLAY "|" mobile(j)
-                    DISPLAY "|" landline(j)
-                    DISPLAY "==================".
-                
-
-
-        
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    Flores_01.
+000030 AUTHOR.        D. FLORES.
+000040 INSTALLATION.  REGISTRAR SYSTEMS - CMSC124.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY                                        *
+000090*    2026-08-09  DF  REWORK MENU/SEARCH FLOW THAT WOULD NOT     *
+000100*                    COMPILE; ADD STUDENT-MASTER FILE SO THE    *
+000110*                    DIRECTORY SURVIVES ACROSS RUNS.            *
+000111*    2026-08-09  DF  RAISE THE 5-STUDENT TABLE TO AN ODO-SIZED  *
+000112*                    ROSTER (UP TO WS-MAX-STUDENTS) WITH SPILL  *
+000113*                    TO OVERFLOW-FILE PAST THE TRUE CEILING.    *
+000114*    2026-08-09  DF  REJECT DUPLICATE STUDENT NUMBERS ON ADD.   *
+000115*    2026-08-09  DF  LOG DELETIONS TO DELETED-FILE AS AN AUDIT  *
+000116*                    TRAIL BEFORE CLEARING THE SLOT.            *
+000117*    2026-08-09  DF  ADD SEARCH BY NAME/COURSE (MENU [6]) FOR   *
+000118*                    PARTIAL MATCHES ACROSS THE DIRECTORY.      *
+000119*    2026-08-09  DF  VIEW ALL STUDENTS NOW SKIPS DELETED SLOTS  *
+000120*                    AND SORTS OUTPUT BY FULLNAME.               *
+000121*    2026-08-09  DF  ADD PER-COURSE ENROLLMENT SUMMARY (MENU    *
+000122*                    [7]).                                     *
+000123*    2026-08-09  DF  ADD BATCH MODE (TRANS-FILE/FLORBAT.JCL)    *
+000124*                    FOR UNATTENDED START-OF-SEMESTER LOADS.    *
+000125*    2026-08-09  DF  ADD CSV EXPORT OF THE DIRECTORY (MENU [8]) *
+000126*                    FOR THE REGISTRAR'S OFFICE.                *
+000127*    2026-08-09  DF  VALIDATE AGE/MOBILE/LANDLINE ON ENTRY,     *
+000128*                    RE-PROMPTING ON ADD AND EDIT UNTIL CLEAN.  *
+000129*    2026-08-09  DF  REUSE SLOTS A DELETE LEFT BLANK ON ADD SO  *
+000130*                    THE OVERFLOW CHECK TRACKS HOW FULL THE     *
+000131*                    DIRECTORY ACTUALLY IS; FIX FIRST-RUN OPEN  *
+000132*                    STATUS CHECK ON STUDENT-MASTER (23 -> 35). *
+000133******************************************************************
+000134*
+000135*  PURPOSE.
+000136*      MAINTAINS THE STUDENT DIRECTORY FOR THE DEPARTMENT.
+000137*      STUDENTS ARE KEPT IN AN ODO-SIZED WORKING-STORAGE TABLE
+000138*      WHILE THE PROGRAM RUNS AND ARE LOADED FROM / SAVED BACK
+000139*      TO THE STUDENT-MASTER FILE SO THE ROSTER IS NOT LOST WHEN
+000140*      THE PROGRAM ENDS. ENTRIES PAST THE TABLE'S TRUE CEILING
+000141*      SPILL TO OVERFLOW-FILE, AND EVERY DELETION IS LOGGED TO
+000142*      DELETED-FILE AS AN AUDIT TRAIL BEFORE THE SLOT IS CLEARED
+000143*      AND MADE AVAILABLE FOR REUSE. THE OPERATOR MENU COVERS
+000144*      ADD, EDIT, SOFT DELETE, VIEW BY STUDENT NUMBER, A SORTED
+000145*      VIEW OF ALL ACTIVE STUDENTS, FREE-TEXT SEARCH BY NAME OR
+000146*      COURSE, A PER-COURSE ENROLLMENT SUMMARY, AND A CSV EXPORT
+000147*      FOR THE REGISTRAR'S OFFICE. ALL FIELD ENTRY IS VALIDATED
+000148*      WITH A RE-PROMPT ON BAD INPUT. A BATCH MODE (SEE
+000149*      FLORBAT.JCL) APPLIES A TRANSACTION FILE OF ADD/EDIT/
+000150*      DELETE RECORDS UNATTENDED FOR START-OF-SEMESTER LOADS.
+000151*
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS SM-SNO
+000310         FILE STATUS IS WS-FS-STUDENT-MASTER.
+000320
+000330     SELECT OVERFLOW-FILE ASSIGN TO "OVRFLOW"
+000340         ORGANIZATION IS SEQUENTIAL
+000350         ACCESS MODE IS SEQUENTIAL
+000360         FILE STATUS IS WS-FS-OVERFLOW.
+000370
+000380     SELECT DELETED-FILE ASSIGN TO "DELSTUD"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         ACCESS MODE IS SEQUENTIAL
+000410         FILE STATUS IS WS-FS-DELETED.
+000420
+000430     SELECT SORT-WORK ASSIGN TO "SRTWORK".
+000440
+000450     SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+000460         ORGANIZATION IS SEQUENTIAL
+000470         ACCESS MODE IS SEQUENTIAL
+000480         FILE STATUS IS WS-FS-TRANS.
+000490
+000500     SELECT CSV-FILE ASSIGN TO "STUCSV"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         ACCESS MODE IS SEQUENTIAL
+000530         FILE STATUS IS WS-FS-CSV.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570*----------------------------------------------------------------
+000580*  STUDENT-MASTER - PERMANENT DIRECTORY OF ENROLLED STUDENTS.
+000590*----------------------------------------------------------------
+000600 FD  STUDENT-MASTER
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  SM-RECORD.
+000630     05  SM-SNO            PIC X(30).
+000640     05  SM-FULLNAME       PIC X(30).
+000650     05  SM-COURSE         PIC X(20).
+000660     05  SM-CONTACT-INFO.
+000670         10  SM-MOBILE     PIC X(11).
+000680         10  SM-LANDLINE   PIC X(08).
+000690     05  SM-AGE            PIC 99.
+000700
+000710*----------------------------------------------------------------
+000720*  OVERFLOW-FILE - ENROLLEES THAT COULD NOT FIT IN THE TABLE
+000730*  BECAUSE THE DIRECTORY WAS AT FULL CAPACITY. HELD HERE FOR
+000740*  LATER REPROCESSING ONCE ROOM OPENS UP.
+000750*----------------------------------------------------------------
+000760 FD  OVERFLOW-FILE
+000770     LABEL RECORDS ARE STANDARD.
+000780 01  OV-RECORD.
+000790     05  OV-SNO            PIC X(30).
+000800     05  OV-FULLNAME       PIC X(30).
+000810     05  OV-COURSE         PIC X(20).
+000820     05  OV-CONTACT-INFO.
+000830         10  OV-MOBILE     PIC X(11).
+000840         10  OV-LANDLINE   PIC X(08).
+000850     05  OV-AGE            PIC 99.
+000860
+000870*----------------------------------------------------------------
+000880*  DELETED-FILE - AUDIT TRAIL OF EVERY STUDENT REMOVED BY
+000890*  DELETE STUDENT, SO THE REGISTRAR CAN ANSWER "WHO WAS DROPPED
+000900*  AND WHEN" WITHOUT RELYING ON MEMORY.
+000910*----------------------------------------------------------------
+000920 FD  DELETED-FILE
+000930     LABEL RECORDS ARE STANDARD.
+000940 01  DS-RECORD.
+000950     05  DS-SNO            PIC X(30).
+000960     05  DS-FULLNAME       PIC X(30).
+000970     05  DS-COURSE         PIC X(20).
+000980     05  DS-DELETE-DATE    PIC 9(08).
+000990     05  DS-DELETE-TIME    PIC 9(08).
+001000
+001010*----------------------------------------------------------------
+001020*  SORT-WORK - SCRATCH SORT FILE USED BY VIEW ALL STUDENTS TO
+001030*  PRESENT THE ACTIVE DIRECTORY IN FULLNAME ORDER.
+001040*----------------------------------------------------------------
+001050 SD  SORT-WORK.
+001060 01  SRT-RECORD.
+001070     05  SRT-FULLNAME      PIC X(30).
+001080     05  SRT-SNO           PIC X(30).
+001090     05  SRT-COURSE        PIC X(20).
+001100     05  SRT-CONTACT-INFO.
+001110         10  SRT-MOBILE    PIC X(11).
+001120         10  SRT-LANDLINE  PIC X(08).
+001130     05  SRT-AGE           PIC 99.
+001140
+001150*----------------------------------------------------------------
+001160*  TRANS-FILE - ADD/EDIT/DELETE TRANSACTIONS FOR UNATTENDED
+001170*  BATCH LOADING (START-OF-SEMESTER BULK ENROLLMENT). ONE
+001180*  RECORD PER ENROLLEE, PRODUCED BY THE REGISTRAR'S SPREADSHEET
+001190*  EXPORT AND APPLIED BY 9800-BATCH-PROCESS.
+001200*----------------------------------------------------------------
+001210 FD  TRANS-FILE
+001220     LABEL RECORDS ARE STANDARD.
+001230 01  TX-RECORD.
+001240     05  TX-CODE           PIC X(01).
+001250         88  TX-IS-ADD                       VALUE "A".
+001260         88  TX-IS-EDIT                       VALUE "E".
+001270         88  TX-IS-DELETE                     VALUE "D".
+001280     05  TX-SNO            PIC X(30).
+001290     05  TX-FULLNAME       PIC X(30).
+001300     05  TX-COURSE         PIC X(20).
+001310     05  TX-CONTACT-INFO.
+001320         10  TX-MOBILE     PIC X(11).
+001330         10  TX-LANDLINE   PIC X(08).
+001340     05  TX-AGE            PIC 99.
+001350
+001360*----------------------------------------------------------------
+001370*  CSV-FILE - COMMA-DELIMITED EXPORT OF THE STUDENT DIRECTORY
+001380*  FOR THE REGISTRAR'S OFFICE. ONE LINE PER STUDENT, BUILT FROM
+001390*  STUDENT-INFO BY 9900-EXPORT-CSV.
+001400*----------------------------------------------------------------
+001410 FD  CSV-FILE
+001420     LABEL RECORDS ARE STANDARD.
+001430 01  CSV-RECORD                PIC X(132).
+001440
+001450 WORKING-STORAGE SECTION.
+001460*----------------------------------------------------------------
+001470*  SWITCHES AND MISCELLANEOUS COUNTERS
+001480*----------------------------------------------------------------
+001490 77  CHOICE                PIC 9.
+001500 77  EXITED                PIC 9             VALUE 0.
+001510 77  SEARCHNUM             PIC X(30).
+001520 77  j                     PIC 9(05)         COMP.
+001530 77  WS-MAX-STUDENTS       PIC 9(05)         COMP VALUE 500.
+001540 77  WS-MAX-CHOICE         PIC 9             VALUE 8.
+001550*  SLOT 1 OF WS-COURSE-ENTRY IS A PRE-SEEDED BLANK PLACEHOLDER
+001560*  (THE SAME ODO-MINIMUM-1 WORKAROUND USED FOR student-info), SO
+001570*  THE CEILING IS SET ONE HIGHER THAN THE 50 DISTINCT COURSES
+001580*  ACTUALLY WANTED, LEAVING SLOT 1 FOR THE PLACEHOLDER.
+001590 77  WS-MAX-COURSES        PIC 9(03)         COMP VALUE 51.
+001600 77  WS-CRS-DISP-LEN       PIC 9(02)         COMP.
+001610 77  WS-CRS-TALLY-ED       PIC ZZZZ9.
+001620 77  SEARCHTEXT            PIC X(30).
+001630 77  WS-SEARCH-LEN         PIC 9(02)         COMP.
+001640 77  WS-MATCH-COUNT        PIC 9(05)         COMP.
+001650 77  WS-TEXT-HITS          PIC 9(05)         COMP.
+001660 77  WS-CSV-AGE-ED         PIC Z9.
+001670 77  WS-CSV-ROWS           PIC 9(05)         COMP.
+001680 77  WS-CSV-FIELD          PIC X(30).
+001690 77  WS-CSV-LEN            PIC 9(02)         COMP.
+001700 77  WS-CSV-PTR            PIC 9(03)         COMP.
+001710 77  WS-MIN-AGE            PIC 9(02)         VALUE 15.
+001720 77  WS-MAX-AGE            PIC 9(02)         VALUE 99.
+001730 77  WS-AGE-ENTRY          PIC X(02).
+001740 77  WS-AGE-NUM            PIC 99.
+001750 77  WS-MOBILE-ENTRY       PIC X(11).
+001760 77  WS-LANDLINE-ENTRY     PIC X(08).
+001770
+001780 01  WS-FLAGS.
+001790     05  WS-FS-STUDENT-MASTER  PIC X(02)     VALUE "00".
+001800         88  FS-OK                           VALUE "00".
+001810         88  FS-END-OF-FILE                  VALUE "10".
+001820         88  FS-NOT-FOUND                     VALUE "35".
+001830     05  WS-FS-OVERFLOW        PIC X(02)     VALUE "00".
+001840     05  WS-FS-DELETED         PIC X(02)     VALUE "00".
+001850     05  WS-FS-TRANS           PIC X(02)     VALUE "00".
+001860     05  WS-FS-CSV             PIC X(02)     VALUE "00".
+001870     05  WS-EOF-SW             PIC X(01)     VALUE "N".
+001880         88  WS-EOF                          VALUE "Y".
+001890     05  WS-SORT-EOF-SW        PIC X(01)     VALUE "N".
+001900         88  WS-SORT-EOF                     VALUE "Y".
+001910     05  WS-TRANS-EOF-SW       PIC X(01)     VALUE "N".
+001920         88  WS-TRANS-EOF                     VALUE "Y".
+001930     05  WS-BATCH-MODE-SW      PIC X(01)     VALUE "N".
+001940         88  WS-BATCH-MODE                   VALUE "Y".
+001950     05  WS-AGE-VALID-SW       PIC X(01)     VALUE "N".
+001960         88  WS-AGE-VALID                    VALUE "Y".
+001970     05  WS-MOBILE-VALID-SW    PIC X(01)     VALUE "N".
+001980         88  WS-MOBILE-VALID                 VALUE "Y".
+001990     05  WS-LANDLINE-VALID-SW  PIC X(01)     VALUE "N".
+002000         88  WS-LANDLINE-VALID                VALUE "Y".
+002001     05  WS-FREE-SLOT-SW       PIC X(01)     VALUE "N".
+002002         88  WS-FREE-SLOT-FOUND               VALUE "Y".
+002010
+002020*----------------------------------------------------------------
+002030*  WS-RUN-MODE - SET FROM THE PARM PASSED ON THE EXEC STATEMENT
+002040*  (PARM='BATCH'), RECEIVED VIA WS-JCL-PARM IN THE LINKAGE
+002050*  SECTION BELOW. WHEN IT IS "BATCH" THE PROGRAM READS
+002051*  TRANS-FILE INSTEAD OF DRIVING THE OPERATOR MENU.
+002060*----------------------------------------------------------------
+002070 01  WS-RUN-MODE               PIC X(08)     VALUE SPACES.
+002080
+002090 01  WS-BATCH-TOTALS.
+002100     05  WS-TRANS-APPLIED      PIC 9(05)     COMP VALUE 0.
+002110     05  WS-TRANS-REJECTED     PIC 9(05)     COMP VALUE 0.
+002120     05  WS-TRANS-OVERFLOWED   PIC 9(05)     COMP VALUE 0.
+002130
+002140 01  WS-DELETE-STAMP.
+002150     05  WS-DELETE-DATE        PIC 9(08).
+002160     05  WS-DELETE-TIME        PIC 9(08).
+002170
+002180*----------------------------------------------------------------
+002190*  WS-OVERFLOW-ENTRY - HOLDS ONE ENROLLEE'S DATA WHILE THE
+002200*  DIRECTORY IS AT FULL CAPACITY, BEFORE IT IS WRITTEN TO
+002210*  OVERFLOW-FILE.
+002220*----------------------------------------------------------------
+002230 01  WS-OVERFLOW-ENTRY.
+002240     05  OVF-FULLNAME      PIC X(30).
+002250     05  OVF-SNO           PIC X(30).
+002260     05  OVF-COURSE        PIC X(20).
+002270     05  OVF-MOBILE        PIC X(11).
+002280     05  OVF-LANDLINE      PIC X(08).
+002290     05  OVF-AGE           PIC 99.
+002300
+002310*----------------------------------------------------------------
+002320*  STUDENT-INFO - IN-MEMORY COPY OF THE DIRECTORY USED BY THE
+002330*  MENU PARAGRAPHS. LOADED FROM STUDENT-MASTER AT STARTUP AND
+002340*  REWRITTEN TO STUDENT-MASTER AFTER EVERY ADD / EDIT / DELETE
+002350*  AND AGAIN ON EXIT. SIZED FOR A REAL CLASS ROSTER (UP TO
+002360*  WS-MAX-STUDENTS) RATHER THAN A FIXED TABLE OF 5; ENTRIES
+002370*  PAST THAT CEILING SPILL TO OVERFLOW-FILE.
+002380*----------------------------------------------------------------
+002390 01  students.
+002400     02  WS-STUDENT-COUNT  PIC 9(05)         COMP VALUE 0.
+002410     02  student-info OCCURS 1 TO 500 TIMES
+002420             DEPENDING ON WS-STUDENT-COUNT
+002430             INDEXED BY i k.
+002440         03  fullname      PIC X(30).
+002450         03  sNo           PIC X(30).
+002460         03  course        PIC X(20).
+002470         03  contact-info.
+002480             04  mobile    PIC X(11).
+002490             04  landline  PIC X(08).
+002500         03  age           PIC 99.
+002510
+002520*----------------------------------------------------------------
+002530*  WS-COURSE-SUMMARY - DISTINCT COURSES AND HEADCOUNTS, BUILT BY
+002540*  9100-COURSE-SUMMARY EACH TIME THE REPORT IS REQUESTED.
+002550*----------------------------------------------------------------
+002560 01  WS-COURSE-SUMMARY.
+002570     02  WS-COURSE-COUNT   PIC 9(03)         COMP VALUE 0.
+002580     02  WS-COURSE-ENTRY OCCURS 1 TO 51 TIMES
+002590             DEPENDING ON WS-COURSE-COUNT
+002600             INDEXED BY m n.
+002610         03  WS-CRS-NAME   PIC X(20).
+002620         03  WS-CRS-TALLY  PIC 9(05)         COMP.
+002630
+002631*----------------------------------------------------------------
+002632*  LINKAGE SECTION - THE EXEC STATEMENT'S PARM TEXT (PARM=
+002633*  'BATCH') IS PASSED HERE BY THE OPERATING SYSTEM, NOT THROUGH
+002634*  A COMMAND LINE. WS-PARM-TEXT IS ONLY VALID FOR ITS FIRST
+002635*  WS-PARM-LEN BYTES.
+002636*----------------------------------------------------------------
+002637 LINKAGE SECTION.
+002638 01  WS-JCL-PARM.
+002639     05  WS-PARM-LEN       PIC S9(4)         COMP.
+002640     05  WS-PARM-TEXT      PIC X(80).
+002641
+002642 PROCEDURE DIVISION USING WS-JCL-PARM.
+002650******************************************************************
+002660*  0000-MAIN-PROCESS - PROGRAM MAINLINE.                        *
+002670******************************************************************
+002680 0000-MAIN-PROCESS.
+002690     PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+002700     IF WS-BATCH-MODE
+002710         PERFORM 9800-BATCH-PROCESS THRU 9800-EXIT
+002720     ELSE
+002730         PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+002740             UNTIL EXITED = 1
+002750     END-IF
+002760     PERFORM 8000-TERMINATE      THRU 8000-EXIT
+002770     STOP RUN.
+002780
+002790******************************************************************
+002800*  1000-INITIALIZE - OPEN THE MASTER FILE AND LOAD IT INTO THE   *
+002810*  STUDENT-INFO TABLE.                                          *
+002820******************************************************************
+002830 1000-INITIALIZE.
+002831*  PULL THE EXEC PARM OUT OF THE LINKAGE SECTION - ITS TEXT IS
+002832*  ONLY GOOD FOR THE FIRST WS-PARM-LEN BYTES, SO BOUND THE MOVE
+002833*  TO WHICHEVER IS SMALLER, THAT LENGTH OR WS-RUN-MODE ITSELF.
+002834     IF WS-PARM-LEN > ZERO
+002835         IF WS-PARM-LEN > 8
+002836             MOVE WS-PARM-TEXT(1:8) TO WS-RUN-MODE
+002837         ELSE
+002838             MOVE WS-PARM-TEXT(1:WS-PARM-LEN) TO WS-RUN-MODE
+002839         END-IF
+002840     END-IF
+002850     IF WS-RUN-MODE = "BATCH"
+002860         MOVE "Y" TO WS-BATCH-MODE-SW
+002870     END-IF
+002880
+002890     SET i TO 1
+002900     MOVE 1 TO WS-STUDENT-COUNT
+002910     MOVE SPACES TO fullname(1) sNo(1) course(1) mobile(1)
+002920         landline(1)
+002930     MOVE ZERO TO age(1)
+002940     OPEN I-O STUDENT-MASTER
+002950     IF NOT FS-OK AND NOT FS-NOT-FOUND
+002960         DISPLAY "STUDENT-MASTER COULD NOT BE OPENED, STATUS="
+002970             WS-FS-STUDENT-MASTER
+002980         GO TO 1000-EXIT
+002990     END-IF
+003000     IF FS-NOT-FOUND
+003010*        NO MASTER FILE YET - THIS IS THE FIRST RUN.
+003020         CLOSE STUDENT-MASTER
+003030         OPEN OUTPUT STUDENT-MASTER
+003040         CLOSE STUDENT-MASTER
+003050         OPEN I-O STUDENT-MASTER
+003060     END-IF
+003070
+003080     OPEN EXTEND OVERFLOW-FILE
+003090     IF WS-FS-OVERFLOW = "35"
+003100         OPEN OUTPUT OVERFLOW-FILE
+003110     END-IF
+003120     CLOSE OVERFLOW-FILE
+003130
+003140     OPEN EXTEND DELETED-FILE
+003150     IF WS-FS-DELETED = "35"
+003160         OPEN OUTPUT DELETED-FILE
+003170     END-IF
+003180     CLOSE DELETED-FILE
+003190
+003200     MOVE "N" TO WS-EOF-SW
+003210*  THE WHOLE MASTER FILE IS DRAINED HERE REGARDLESS OF
+003220*  WS-MAX-STUDENTS - A MASTER THAT HAS GROWN PAST THE TABLE
+003230*  CEILING MUST NOT HAVE ITS TAIL SILENTLY DROPPED THE NEXT TIME
+003240*  8100-SAVE-STUDENT-MASTER REWRITES THE FILE FROM THE TABLE.
+003250*  RECORDS PAST THE CEILING ARE ROUTED TO OVERFLOW-FILE INSTEAD BY
+003260*  1100-LOAD-ONE-STUDENT.
+003270     PERFORM 1100-LOAD-ONE-STUDENT THRU 1100-EXIT
+003280         UNTIL WS-EOF
+003290     GO TO 1000-EXIT.
+003300 1000-EXIT.
+003310     EXIT.
+003320
+003330 1100-LOAD-ONE-STUDENT.
+003340     READ STUDENT-MASTER NEXT RECORD
+003350         AT END
+003360             MOVE "Y" TO WS-EOF-SW
+003370             GO TO 1100-EXIT
+003380     END-READ
+003390
+003400     IF i > WS-MAX-STUDENTS
+003410         OPEN EXTEND OVERFLOW-FILE
+003420         MOVE SM-SNO       TO OV-SNO
+003430         MOVE SM-FULLNAME  TO OV-FULLNAME
+003440         MOVE SM-COURSE    TO OV-COURSE
+003450         MOVE SM-MOBILE    TO OV-MOBILE
+003460         MOVE SM-LANDLINE  TO OV-LANDLINE
+003470         MOVE SM-AGE       TO OV-AGE
+003480         WRITE OV-RECORD
+003490         CLOSE OVERFLOW-FILE
+003500         GO TO 1100-EXIT
+003510     END-IF
+003520
+003530     MOVE i TO WS-STUDENT-COUNT
+003540     MOVE SM-SNO        TO sNo(i)
+003550     MOVE SM-FULLNAME   TO fullname(i)
+003560     MOVE SM-COURSE     TO course(i)
+003570     MOVE SM-MOBILE     TO mobile(i)
+003580     MOVE SM-LANDLINE   TO landline(i)
+003590     MOVE SM-AGE        TO age(i)
+003600     SET i UP BY 1.
+003610 1100-EXIT.
+003620     EXIT.
+003630
+003640******************************************************************
+003650*  2000-PROCESS-MENU - DISPLAY THE MENU, READ THE CHOICE, AND    *
+003660*  DISPATCH TO THE APPROPRIATE PARAGRAPH.                       *
+003670******************************************************************
+003680 2000-PROCESS-MENU.
+003690     DISPLAY " "
+003700     DISPLAY "  ====MENU===="
+003710     DISPLAY "[1] Add Student"
+003720     DISPLAY "[2] Edit Student"
+003730     DISPLAY "[3] Delete Student"
+003740     DISPLAY "[4] View Student"
+003750     DISPLAY "[5] View All Student"
+003760     DISPLAY "[6] Search by Name/Course"
+003770     DISPLAY "[7] Course Enrollment Summary"
+003780     DISPLAY "[8] Export Directory to CSV"
+003790     DISPLAY "[0] Exit"
+003800     DISPLAY " "
+003810     DISPLAY "Choice: " WITH NO ADVANCING
+003820     ACCEPT CHOICE
+003830     IF CHOICE > WS-MAX-CHOICE
+003840         GO TO 2000-EXIT
+003850     END-IF
+003860
+003870     IF CHOICE = 0
+003880         COMPUTE EXITED = 1
+003890     END-IF
+003900
+003910     IF CHOICE = 1
+003920         PERFORM 3000-ADD-STUDENT THRU 3000-EXIT
+003930     END-IF
+003940
+003950     IF CHOICE = 2
+003960         PERFORM 4000-EDIT-STUDENT THRU 4000-EXIT
+003970     END-IF
+003980
+003990     IF CHOICE = 3
+004000         PERFORM 5000-DELETE-STUDENT THRU 5000-EXIT
+004010     END-IF
+004020
+004030     IF CHOICE = 4
+004040         PERFORM 6000-VIEW-STUDENT THRU 6000-EXIT
+004050     END-IF
+004060
+004070     IF CHOICE = 5
+004080         PERFORM 7000-VIEW-ALL-STUDENTS THRU 7000-EXIT
+004090     END-IF
+004100
+004110     IF CHOICE = 6
+004120         PERFORM 9000-SEARCH-BY-TEXT THRU 9000-EXIT
+004130     END-IF
+004140
+004150     IF CHOICE = 7
+004160         PERFORM 9100-COURSE-SUMMARY THRU 9100-EXIT
+004170     END-IF
+004180
+004190     IF CHOICE = 8
+004200         PERFORM 9900-EXPORT-CSV THRU 9900-EXIT
+004210     END-IF.
+004220 2000-EXIT.
+004230     EXIT.
+004240
+004250******************************************************************
+004260*  3000-ADD-STUDENT                                             *
+004270******************************************************************
+004280 3000-ADD-STUDENT.
+004290*  i IS NEVER TRUSTED AS A CARRIED-OVER CURSOR - VIEW/EDIT/DELETE
+004300*  ALL LEAVE i SITTING ON WHATEVER SLOT THEY LAST TOUCHED, AND
+004310*  APPENDING THERE WOULD CLOBBER A LIVE RECORD. 3050-FIND-ADD-SLOT
+004320*  REBUILDS i FRESH - REUSING A SLOT A PRIOR DELETE LEFT BLANK
+004330*  WHEN ONE EXISTS, OTHERWISE GROWING WS-STUDENT-COUNT.
+004340     PERFORM 3050-FIND-ADD-SLOT THRU 3050-EXIT
+004350
+004360     IF NOT WS-FREE-SLOT-FOUND AND i > WS-MAX-STUDENTS
+004370         PERFORM 3100-ADD-TO-OVERFLOW THRU 3100-EXIT
+004380         GO TO 3000-EXIT
+004390     END-IF
+004410
+004420     DISPLAY " "
+004430     DISPLAY "  ====ADD A STUDENT===="
+004440     DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+004450     ACCEPT SEARCHNUM
+004460
+004470     SET k TO 1
+004480     SEARCH student-info VARYING k
+004490         AT END
+004500             CONTINUE
+004510         WHEN sNo(k) = SEARCHNUM
+004520             DISPLAY "ERROR! Student number " SEARCHNUM
+004530                 " is already on file."
+004540             GO TO 3000-EXIT
+004550     END-SEARCH
+004560
+004570*  ONLY NOW DOES A GROWN SLOT BECOME VISIBLE TO THE ODO TABLE -
+004580*  AFTER THE DUPLICATE CHECK HAS PASSED, SO A REJECTED ADD NEVER
+004590*  EXPOSES A HALF-FILLED SLOT TO A LATER SEARCH OR REPORT. A
+004600*  REUSED SLOT IS ALREADY WITHIN WS-STUDENT-COUNT, SO IT NEEDS NO
+004601*  ADJUSTMENT HERE.
+004602     IF NOT WS-FREE-SLOT-FOUND
+004603         MOVE i TO WS-STUDENT-COUNT
+004604     END-IF
+004610
+004620     MOVE SEARCHNUM TO sNo(i)
+004630     DISPLAY "ENTER FULLNAME: " WITH NO ADVANCING
+004640     ACCEPT fullname(i)
+004650     PERFORM 4100-ACCEPT-VALID-AGE      THRU 4100-EXIT
+004660     DISPLAY "ENTER DEGREE PROGRAM: " WITH NO ADVANCING
+004670     ACCEPT course(i)
+004680     PERFORM 4200-ACCEPT-VALID-MOBILE   THRU 4200-EXIT
+004690     PERFORM 4300-ACCEPT-VALID-LANDLINE THRU 4300-EXIT
+004700
+004710     PERFORM 8100-SAVE-STUDENT-MASTER THRU 8100-EXIT.
+004720 3000-EXIT.
+004730     EXIT.
+004740
+004741******************************************************************
+004742*  3050-FIND-ADD-SLOT - LOCATES WHERE THE NEXT ADD SHOULD LAND.  *
+004743*  SCANS THE SLOTS ALREADY VISIBLE THROUGH WS-STUDENT-COUNT FOR  *
+004744*  ONE A PRIOR DELETE LEFT BLANK AND REUSES IT; ONLY WHEN NONE   *
+004745*  IS FREE DOES IT FALL BACK TO GROWING PAST WS-STUDENT-COUNT.   *
+004746*  THIS KEEPS THE TRUE-CEILING/OVERFLOW CHECK IN 3000-ADD-STUDENT*
+004747*  AND 9820-BATCH-ADD KEYED ON HOW FULL THE DIRECTORY ACTUALLY   *
+004748*  IS, NOT ON HOW MANY ADDS HAVE EVER HAPPENED IN THE RUN.       *
+004749******************************************************************
+004750 3050-FIND-ADD-SLOT.
+004751     MOVE "N" TO WS-FREE-SLOT-SW
+004752     IF WS-STUDENT-COUNT > 0
+004753         SET j TO 1
+004754         PERFORM 3060-SCAN-FOR-FREE-SLOT THRU 3060-EXIT
+004755             VARYING j FROM 1 BY 1
+004756             UNTIL j > WS-STUDENT-COUNT OR WS-FREE-SLOT-FOUND
+004757     END-IF
+004758*  i IS SET INSIDE 3060-SCAN-FOR-FREE-SLOT AT THE MOMENT THE MATCH
+004759*  IS FOUND, NOT HERE - PERFORM...VARYING ADVANCES j ONE MORE TIME
+004760*  BEFORE THE UNTIL IS RE-TESTED, SO BY THE TIME CONTROL REACHES
+004761*  THIS POINT j IS ALREADY ONE PAST THE SLOT THAT MATCHED.
+004762     IF NOT WS-FREE-SLOT-FOUND
+004763         SET i TO WS-STUDENT-COUNT
+004764         SET i UP BY 1
+004765     END-IF.
+004766 3050-EXIT.
+004767     EXIT.
+004768
+004769 3060-SCAN-FOR-FREE-SLOT.
+004770     IF sNo(j) = SPACES
+004771         SET WS-FREE-SLOT-FOUND TO TRUE
+004772         SET i TO j
+004773     END-IF.
+004774 3060-EXIT.
+004775     EXIT.
+004776
+004780******************************************************************
+004781*  3100-ADD-TO-OVERFLOW - THE DIRECTORY IS AT ITS TRUE CEILING   *
+004782*  (WS-MAX-STUDENTS). RATHER THAN DISCARD THE ENTRY, IT IS       *
+004783*  CAPTURED AND APPENDED TO OVERFLOW-FILE FOR LATER REPROCESSING.*
+004784******************************************************************
+004800 3100-ADD-TO-OVERFLOW.
+004810     DISPLAY " "
+004820     DISPLAY "DIRECTORY IS AT CAPACITY (" WS-MAX-STUDENTS
+004830         ") - ENTRY WILL BE ROUTED TO THE OVERFLOW FILE."
+004840     DISPLAY "ENTER FULLNAME: " WITH NO ADVANCING
+004850     ACCEPT OVF-FULLNAME
+004860     DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+004870     ACCEPT OVF-SNO
+004880     PERFORM 3110-OVERFLOW-VALID-AGE      THRU 3110-EXIT
+004890     DISPLAY "ENTER DEGREE PROGRAM: " WITH NO ADVANCING
+004900     ACCEPT OVF-COURSE
+004910     PERFORM 3120-OVERFLOW-VALID-MOBILE   THRU 3120-EXIT
+004920     PERFORM 3130-OVERFLOW-VALID-LANDLINE THRU 3130-EXIT
+004930
+004940     OPEN EXTEND OVERFLOW-FILE
+004950     MOVE OVF-SNO       TO OV-SNO
+004960     MOVE OVF-FULLNAME  TO OV-FULLNAME
+004970     MOVE OVF-COURSE    TO OV-COURSE
+004980     MOVE OVF-MOBILE    TO OV-MOBILE
+004990     MOVE OVF-LANDLINE  TO OV-LANDLINE
+005000     MOVE OVF-AGE       TO OV-AGE
+005010     WRITE OV-RECORD
+005020     CLOSE OVERFLOW-FILE
+005030     DISPLAY "ENTRY SAVED TO OVERFLOW FILE FOR LATER PROCESSING.".
+005040 3100-EXIT.
+005050     EXIT.
+005060
+005070******************************************************************
+005080*  3110-OVERFLOW-VALID-AGE THRU 3130-OVERFLOW-VALID-LANDLINE -   *
+005090*  SAME VALIDATION RULES AS 4100/4200/4300, REUSING THEIR SHARED *
+005100*  PROMPT PARAGRAPHS, BUT LANDING THE VALIDATED VALUE IN THE     *
+005110*  OVERFLOW STAGING FIELDS INSTEAD OF student-info(i), SINCE AN  *
+005120*  OVERFLOW ENTRY HAS NO TABLE SLOT TO WRITE INTO.               *
+005130******************************************************************
+005140 3110-OVERFLOW-VALID-AGE.
+005150     MOVE "N" TO WS-AGE-VALID-SW
+005160     PERFORM 4110-PROMPT-AGE THRU 4110-EXIT
+005170         UNTIL WS-AGE-VALID
+005180     MOVE WS-AGE-NUM TO OVF-AGE.
+005190 3110-EXIT.
+005200     EXIT.
+005210
+005220 3120-OVERFLOW-VALID-MOBILE.
+005230     MOVE "N" TO WS-MOBILE-VALID-SW
+005240     PERFORM 4210-PROMPT-MOBILE THRU 4210-EXIT
+005250         UNTIL WS-MOBILE-VALID
+005260     MOVE WS-MOBILE-ENTRY TO OVF-MOBILE.
+005270 3120-EXIT.
+005280     EXIT.
+005290
+005300 3130-OVERFLOW-VALID-LANDLINE.
+005310     MOVE "N" TO WS-LANDLINE-VALID-SW
+005320     PERFORM 4310-PROMPT-LANDLINE THRU 4310-EXIT
+005330         UNTIL WS-LANDLINE-VALID
+005340     MOVE WS-LANDLINE-ENTRY TO OVF-LANDLINE.
+005350 3130-EXIT.
+005360     EXIT.
+005370
+005380******************************************************************
+005390*  4000-EDIT-STUDENT                                            *
+005400******************************************************************
+005410 4000-EDIT-STUDENT.
+005420     DISPLAY "  ====EDIT STUDENT INFO===="
+005430     DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+005440     ACCEPT SEARCHNUM
+005450
+005460     SET i TO 1
+005470     SEARCH student-info
+005480         AT END
+005490             DISPLAY "Student not found."
+005500             GO TO 4000-EXIT
+005510         WHEN sNo(i) = SEARCHNUM
+005520             DISPLAY "STUDENT FOUND."
+005530             PERFORM 4100-ACCEPT-VALID-AGE      THRU 4100-EXIT
+005540             DISPLAY "ENTER COURSE: " WITH NO ADVANCING
+005550             ACCEPT course(i)
+005560             PERFORM 4200-ACCEPT-VALID-MOBILE   THRU 4200-EXIT
+005570             PERFORM 4300-ACCEPT-VALID-LANDLINE THRU 4300-EXIT
+005580     END-SEARCH
+005590
+005600     PERFORM 8100-SAVE-STUDENT-MASTER THRU 8100-EXIT.
+005610 4000-EXIT.
+005620     EXIT.
+005630
+005640******************************************************************
+005650*  4100-ACCEPT-VALID-AGE - SHARED BY 3000-ADD-STUDENT AND        *
+005660*  4000-EDIT-STUDENT. RE-PROMPTS UNTIL THE OPERATOR ENTERS A     *
+005670*  NUMERIC AGE WITHIN A SANE RANGE FOR A COLLEGE STUDENT, THEN   *
+005680*  STORES IT INTO age(i).                                        *
+005690******************************************************************
+005700 4100-ACCEPT-VALID-AGE.
+005710     MOVE "N" TO WS-AGE-VALID-SW
+005720     PERFORM 4110-PROMPT-AGE THRU 4110-EXIT
+005730         UNTIL WS-AGE-VALID
+005740     MOVE WS-AGE-NUM TO age(i).
+005750 4100-EXIT.
+005760     EXIT.
+005770
+005780 4110-PROMPT-AGE.
+005790     DISPLAY "ENTER AGE (" WS-MIN-AGE "-" WS-MAX-AGE "): "
+005800         WITH NO ADVANCING
+005810     ACCEPT WS-AGE-ENTRY
+005820     MOVE "N" TO WS-AGE-VALID-SW
+005830     IF WS-AGE-ENTRY IS NUMERIC
+005840         MOVE WS-AGE-ENTRY TO WS-AGE-NUM
+005850         IF WS-AGE-NUM >= WS-MIN-AGE AND WS-AGE-NUM <= WS-MAX-AGE
+005860             MOVE "Y" TO WS-AGE-VALID-SW
+005870         END-IF
+005880     END-IF
+005890     IF NOT WS-AGE-VALID
+005900         DISPLAY "INVALID AGE - ENTER A NUMBER FROM " WS-MIN-AGE
+005910             " TO " WS-MAX-AGE "."
+005920     END-IF.
+005930 4110-EXIT.
+005940     EXIT.
+005950
+005960******************************************************************
+005970*  4200-ACCEPT-VALID-MOBILE - SHARED BY 3000-ADD-STUDENT AND     *
+005980*  4000-EDIT-STUDENT. RE-PROMPTS UNTIL THE MOBILE NUMBER IS      *
+005990*  ELEVEN DIGITS WITH NO LETTERS OR PUNCTUATION.                 *
+006000******************************************************************
+006010 4200-ACCEPT-VALID-MOBILE.
+006020     MOVE "N" TO WS-MOBILE-VALID-SW
+006030     PERFORM 4210-PROMPT-MOBILE THRU 4210-EXIT
+006040         UNTIL WS-MOBILE-VALID
+006050     MOVE WS-MOBILE-ENTRY TO mobile(i).
+006060 4200-EXIT.
+006070     EXIT.
+006080
+006090 4210-PROMPT-MOBILE.
+006100     DISPLAY "ENTER MOBILE NUMBER (11 DIGITS): " WITH NO
+006110         ADVANCING
+006120     ACCEPT WS-MOBILE-ENTRY
+006130     IF WS-MOBILE-ENTRY IS NUMERIC
+006140         MOVE "Y" TO WS-MOBILE-VALID-SW
+006150     ELSE
+006160         MOVE "N" TO WS-MOBILE-VALID-SW
+006170         DISPLAY "INVALID MOBILE NUMBER - ENTER 11 DIGITS, NO "
+006180             "LETTERS."
+006190     END-IF.
+006200 4210-EXIT.
+006210     EXIT.
+006220
+006230******************************************************************
+006240*  4300-ACCEPT-VALID-LANDLINE - SHARED BY 3000-ADD-STUDENT AND   *
+006250*  4000-EDIT-STUDENT. RE-PROMPTS UNTIL THE LANDLINE NUMBER IS    *
+006260*  EIGHT DIGITS WITH NO LETTERS OR PUNCTUATION.                  *
+006270******************************************************************
+006280 4300-ACCEPT-VALID-LANDLINE.
+006290     MOVE "N" TO WS-LANDLINE-VALID-SW
+006300     PERFORM 4310-PROMPT-LANDLINE THRU 4310-EXIT
+006310         UNTIL WS-LANDLINE-VALID
+006320     MOVE WS-LANDLINE-ENTRY TO landline(i).
+006330 4300-EXIT.
+006340     EXIT.
+006350
+006360 4310-PROMPT-LANDLINE.
+006370     DISPLAY "ENTER LANDLINE NUMBER (8 DIGITS): " WITH NO
+006380         ADVANCING
+006390     ACCEPT WS-LANDLINE-ENTRY
+006400     IF WS-LANDLINE-ENTRY IS NUMERIC
+006410         MOVE "Y" TO WS-LANDLINE-VALID-SW
+006420     ELSE
+006430         MOVE "N" TO WS-LANDLINE-VALID-SW
+006440         DISPLAY "INVALID LANDLINE NUMBER - ENTER 8 DIGITS, NO "
+006450             "LETTERS."
+006460     END-IF.
+006470 4310-EXIT.
+006480     EXIT.
+006490
+006500******************************************************************
+006510*  5000-DELETE-STUDENT                                          *
+006520******************************************************************
+006530 5000-DELETE-STUDENT.
+006540     DISPLAY "  ====DELETE STUDENT===="
+006550     DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+006560     ACCEPT SEARCHNUM
+006570
+006580     SET i TO 1
+006590     SEARCH student-info
+006600         AT END
+006610             DISPLAY "Student not found."
+006620             GO TO 5000-EXIT
+006630         WHEN sNo(i) = SEARCHNUM
+006640             DISPLAY "STUDENT FOUND."
+006650             PERFORM 5100-LOG-DELETION THRU 5100-EXIT
+006660             MOVE SPACES TO fullname(i)
+006670             MOVE SPACES TO sNo(i)
+006680             MOVE SPACES TO course(i)
+006690             MOVE SPACES TO mobile(i)
+006700             MOVE SPACES TO landline(i)
+006710             MOVE ZERO   TO age(i)
+006720     END-SEARCH
+006730
+006740     PERFORM 8100-SAVE-STUDENT-MASTER THRU 8100-EXIT.
+006750 5000-EXIT.
+006760     EXIT.
+006770
+006780******************************************************************
+006790*  5100-LOG-DELETION - WRITES THE STUDENT BEING REMOVED, PLUS THE*
+006800*  CURRENT DATE AND TIME, TO DELETED-FILE BEFORE THE SLOT IN     *
+006810*  STUDENT-INFO IS CLEARED.                                      *
+006820******************************************************************
+006830 5100-LOG-DELETION.
+006840     ACCEPT WS-DELETE-DATE FROM DATE YYYYMMDD
+006850     ACCEPT WS-DELETE-TIME FROM TIME
+006860
+006870     OPEN EXTEND DELETED-FILE
+006880     MOVE sNo(i)           TO DS-SNO
+006890     MOVE fullname(i)      TO DS-FULLNAME
+006900     MOVE course(i)        TO DS-COURSE
+006910     MOVE WS-DELETE-DATE   TO DS-DELETE-DATE
+006920     MOVE WS-DELETE-TIME   TO DS-DELETE-TIME
+006930     WRITE DS-RECORD
+006940     CLOSE DELETED-FILE.
+006950 5100-EXIT.
+006960     EXIT.
+006970
+006980******************************************************************
+006990*  6000-VIEW-STUDENT                                            *
+007000******************************************************************
+007010 6000-VIEW-STUDENT.
+007020     DISPLAY "  ====VIEW STUDENT===="
+007030     DISPLAY "ENTER STUDENT NUMBER: " WITH NO ADVANCING
+007040     ACCEPT SEARCHNUM
+007050
+007060     SET i TO 1
+007070     SEARCH student-info
+007080         AT END
+007090             DISPLAY "Student not found."
+007100         WHEN sNo(i) = SEARCHNUM
+007110             DISPLAY "=================="
+007120             DISPLAY "|" sNo(i)
+007130             DISPLAY "|" fullname(i)
+007140             DISPLAY "|" age(i)
+007150             DISPLAY "|" course(i)
+007160             DISPLAY "|" mobile(i)
+007170             DISPLAY "|" landline(i)
+007180             DISPLAY "=================="
+007190     END-SEARCH.
+007200 6000-EXIT.
+007210     EXIT.
+007220
+007230******************************************************************
+007240*  7000-VIEW-ALL-STUDENTS                                       *
+007250******************************************************************
+007260 7000-VIEW-ALL-STUDENTS.
+007270     DISPLAY "  ====VIEW ALL STUDENTS===="
+007280     SORT SORT-WORK
+007290         ON ASCENDING KEY SRT-FULLNAME
+007300         INPUT PROCEDURE 7050-SORT-INPUT THRU 7050-EXIT
+007310         OUTPUT PROCEDURE 7060-SORT-OUTPUT THRU 7060-EXIT.
+007320 7000-EXIT.
+007330     EXIT.
+007340
+007350*----------------------------------------------------------------
+007360*  7050-SORT-INPUT - FEEDS SORT-WORK WITH EVERY OCCUPIED SLOT.
+007370*  BLANKED (DELETED) SLOTS ARE SKIPPED SO THEY NEVER SHOW UP AS
+007380*  EMPTY BLOCKS IN THE REPORT.
+007390*----------------------------------------------------------------
+007400 7050-SORT-INPUT.
+007410     PERFORM 7051-RELEASE-ONE THRU 7051-EXIT
+007420         VARYING j FROM 1 BY 1 UNTIL j > WS-STUDENT-COUNT.
+007430 7050-EXIT.
+007440     EXIT.
+007450
+007460 7051-RELEASE-ONE.
+007470     IF sNo(j) = SPACES
+007480         GO TO 7051-EXIT
+007490     END-IF
+007500     MOVE fullname(j)   TO SRT-FULLNAME
+007510     MOVE sNo(j)        TO SRT-SNO
+007520     MOVE course(j)     TO SRT-COURSE
+007530     MOVE mobile(j)     TO SRT-MOBILE
+007540     MOVE landline(j)   TO SRT-LANDLINE
+007550     MOVE age(j)        TO SRT-AGE
+007560     RELEASE SRT-RECORD.
+007570 7051-EXIT.
+007580     EXIT.
+007590
+007600*----------------------------------------------------------------
+007610*  7060-SORT-OUTPUT - DISPLAYS THE SORTED RESULT, ONE STUDENT
+007620*  BLOCK AT A TIME, IN FULLNAME ORDER.
+007630*----------------------------------------------------------------
+007640 7060-SORT-OUTPUT.
+007650     MOVE "N" TO WS-SORT-EOF-SW
+007660     PERFORM 7061-RETURN-ONE THRU 7061-EXIT
+007670         UNTIL WS-SORT-EOF.
+007680 7060-EXIT.
+007690     EXIT.
+007700
+007710 7061-RETURN-ONE.
+007720     RETURN SORT-WORK
+007730         AT END
+007740             MOVE "Y" TO WS-SORT-EOF-SW
+007750             GO TO 7061-EXIT
+007760     END-RETURN
+007770     DISPLAY "=================="
+007780     DISPLAY "|" SRT-SNO
+007790     DISPLAY "|" SRT-FULLNAME
+007800     DISPLAY "|" SRT-AGE
+007810     DISPLAY "|" SRT-COURSE
+007820     DISPLAY "|" SRT-MOBILE
+007830     DISPLAY "|" SRT-LANDLINE
+007840     DISPLAY "==================".
+007850 7061-EXIT.
+007860     EXIT.
+007870
+007880
+007890******************************************************************
+007900*  8000-TERMINATE - WRITE THE TABLE BACK TO STUDENT-MASTER AND   *
+007910*  CLOSE THE FILE BEFORE STOP RUN.                              *
+007920******************************************************************
+007930 8000-TERMINATE.
+007940     PERFORM 8100-SAVE-STUDENT-MASTER THRU 8100-EXIT
+007950     CLOSE STUDENT-MASTER.
+007960 8000-EXIT.
+007970     EXIT.
+007980
+007990******************************************************************
+008000*  8100-SAVE-STUDENT-MASTER - REWRITES STUDENT-MASTER FROM THE   *
+008010*  CURRENT CONTENTS OF THE STUDENT-INFO TABLE. CALLED AFTER      *
+008020*  EVERY ADD / EDIT / DELETE AND AGAIN AT PROGRAM END SO THE     *
+008030*  FILE ON DISK NEVER GETS FAR OUT OF STEP WITH THE TABLE.       *
+008040******************************************************************
+008050 8100-SAVE-STUDENT-MASTER.
+008051*  CHECK THE FILE STATUS ON BOTH OPENS, THE SAME AS
+008052*  1000-INITIALIZE DOES - THIS PARAGRAPH RUNS AFTER EVERY ADD /
+008053*  EDIT / DELETE, SO A FAILED REOPEN HERE IS THE MOST LIKELY
+008054*  FILE-I/O FAILURE IN THE WHOLE PROGRAM TO GO UNNOTICED.
+008060     CLOSE STUDENT-MASTER
+008070     OPEN OUTPUT STUDENT-MASTER
+008071     IF NOT FS-OK
+008072         DISPLAY "STUDENT-MASTER COULD NOT BE REOPENED FOR "
+008073             "SAVE, STATUS=" WS-FS-STUDENT-MASTER
+008074         GO TO 8100-EXIT
+008075     END-IF
+008080     SET j TO 1
+008090     PERFORM 8110-SAVE-ONE THRU 8110-EXIT
+008100         VARYING j FROM 1 BY 1 UNTIL j > WS-STUDENT-COUNT
+008110     CLOSE STUDENT-MASTER
+008120     OPEN I-O STUDENT-MASTER
+008121     IF NOT FS-OK
+008122         DISPLAY "STUDENT-MASTER COULD NOT BE REOPENED FOR I-O "
+008123             "AFTER SAVE, STATUS=" WS-FS-STUDENT-MASTER
+008124     END-IF.
+008130 8100-EXIT.
+008140     EXIT.
+008150
+008160 8110-SAVE-ONE.
+008170     IF sNo(j) = SPACES
+008180         GO TO 8110-EXIT
+008190     END-IF
+008200     MOVE sNo(j)        TO SM-SNO
+008210     MOVE fullname(j)   TO SM-FULLNAME
+008220     MOVE course(j)     TO SM-COURSE
+008230     MOVE mobile(j)     TO SM-MOBILE
+008240     MOVE landline(j)   TO SM-LANDLINE
+008250     MOVE age(j)        TO SM-AGE
+008260     WRITE SM-RECORD
+008270         INVALID KEY
+008280             DISPLAY "DUPLICATE STUDENT NUMBER ON SAVE: " SM-SNO
+008290     END-WRITE.
+008300 8110-EXIT.
+008310     EXIT.
+008320******************************************************************
+008330*  9000-SEARCH-BY-TEXT - PARTIAL MATCH AGAINST FULLNAME OR COURSE*
+008340*  ACROSS THE WHOLE DIRECTORY. FOR FRONT-DESK STAFF WHO ONLY HAVE*
+008350*  A NAME OR A COURSE, NOT A STUDENT NUMBER.                     *
+008360******************************************************************
+008370 9000-SEARCH-BY-TEXT.
+008380     DISPLAY "  ====SEARCH BY NAME/COURSE===="
+008390     DISPLAY "ENTER NAME OR COURSE (PARTIAL OK): " WITH NO
+008400         ADVANCING
+008410     ACCEPT SEARCHTEXT
+008420
+008430     MOVE 30 TO WS-SEARCH-LEN
+008440     PERFORM 9010-TRIM-SEARCH-LEN THRU 9010-EXIT
+008450         UNTIL WS-SEARCH-LEN = 0
+008460         OR SEARCHTEXT(WS-SEARCH-LEN:1) NOT = SPACE
+008470     IF WS-SEARCH-LEN = 0
+008480         DISPLAY "NOTHING ENTERED."
+008490         GO TO 9000-EXIT
+008500     END-IF
+008510
+008520     MOVE 0 TO WS-MATCH-COUNT
+008530     SET j TO 1
+008540     PERFORM 9020-SCAN-ONE THRU 9020-EXIT
+008550         VARYING j FROM 1 BY 1 UNTIL j > WS-STUDENT-COUNT
+008560     IF WS-MATCH-COUNT = 0
+008570         DISPLAY "NO MATCHING STUDENTS FOUND."
+008580     END-IF.
+008590 9000-EXIT.
+008600     EXIT.
+008610
+008620 9010-TRIM-SEARCH-LEN.
+008630     SUBTRACT 1 FROM WS-SEARCH-LEN.
+008640 9010-EXIT.
+008650     EXIT.
+008660
+008670 9020-SCAN-ONE.
+008680     IF sNo(j) = SPACES
+008690         GO TO 9020-EXIT
+008700     END-IF
+008710
+008720     MOVE 0 TO WS-TEXT-HITS
+008730     INSPECT fullname(j) TALLYING WS-TEXT-HITS FOR ALL
+008740         SEARCHTEXT(1:WS-SEARCH-LEN)
+008750     IF WS-TEXT-HITS = 0
+008760         INSPECT course(j) TALLYING WS-TEXT-HITS FOR ALL
+008770             SEARCHTEXT(1:WS-SEARCH-LEN)
+008780     END-IF
+008790
+008800     IF WS-TEXT-HITS > 0
+008810         ADD 1 TO WS-MATCH-COUNT
+008820         DISPLAY "=================="
+008830         DISPLAY "|" sNo(j)
+008840         DISPLAY "|" fullname(j)
+008850         DISPLAY "|" age(j)
+008860         DISPLAY "|" course(j)
+008870         DISPLAY "|" mobile(j)
+008880         DISPLAY "|" landline(j)
+008890         DISPLAY "=================="
+008900     END-IF.
+008910 9020-EXIT.
+008920     EXIT.
+008930
+008940******************************************************************
+008950*  9100-COURSE-SUMMARY - TALLIES STUDENT-INFO BY COURSE AND      *
+008960*  PRINTS A ONE-LINE HEADCOUNT PER COURSE FOR DEPARTMENT         *
+008970*  REPORTING.                                                    *
+008980******************************************************************
+008990 9100-COURSE-SUMMARY.
+009000     MOVE 1 TO WS-COURSE-COUNT
+009010     MOVE SPACES TO WS-CRS-NAME(1)
+009020     MOVE 0 TO WS-CRS-TALLY(1)
+009030
+009040     PERFORM 9110-TALLY-ONE-STUDENT THRU 9110-EXIT
+009050         VARYING j FROM 1 BY 1 UNTIL j > WS-STUDENT-COUNT
+009060
+009070     DISPLAY " "
+009080     DISPLAY "  ====COURSE ENROLLMENT SUMMARY===="
+009090     PERFORM 9120-DISPLAY-ONE-COURSE THRU 9120-EXIT
+009100         VARYING m FROM 1 BY 1 UNTIL m > WS-COURSE-COUNT.
+009110 9100-EXIT.
+009120     EXIT.
+009130
+009140 9110-TALLY-ONE-STUDENT.
+009150     IF sNo(j) = SPACES
+009160         GO TO 9110-EXIT
+009170     END-IF
+009180
+009190     SET n TO 1
+009200     SEARCH WS-COURSE-ENTRY VARYING n
+009210         AT END
+009220             IF n > WS-MAX-COURSES
+009230                 DISPLAY "TOO MANY DISTINCT COURSES TO SUMMARIZE."
+009240                 GO TO 9110-EXIT
+009250             END-IF
+009260             MOVE n         TO WS-COURSE-COUNT
+009270             MOVE course(j) TO WS-CRS-NAME(n)
+009280             MOVE 1         TO WS-CRS-TALLY(n)
+009290         WHEN WS-CRS-NAME(n) = course(j)
+009300             ADD 1 TO WS-CRS-TALLY(n)
+009310     END-SEARCH.
+009320 9110-EXIT.
+009330     EXIT.
+009340
+009350 9120-DISPLAY-ONE-COURSE.
+009360     IF WS-CRS-NAME(m) = SPACES
+009370         GO TO 9120-EXIT
+009380     END-IF
+009390
+009400     MOVE 20 TO WS-CRS-DISP-LEN
+009410     PERFORM 9121-TRIM-COURSE-NAME THRU 9121-EXIT
+009420         UNTIL WS-CRS-DISP-LEN = 0
+009430         OR WS-CRS-NAME(m) (WS-CRS-DISP-LEN:1) NOT = SPACE
+009440
+009450     MOVE WS-CRS-TALLY(m) TO WS-CRS-TALLY-ED
+009460     DISPLAY WS-CRS-NAME(m) (1:WS-CRS-DISP-LEN) ": "
+009470         WS-CRS-TALLY-ED.
+009480 9120-EXIT.
+009490     EXIT.
+009500
+009510 9121-TRIM-COURSE-NAME.
+009520     SUBTRACT 1 FROM WS-CRS-DISP-LEN.
+009530 9121-EXIT.
+009540     EXIT.
+009550
+009560******************************************************************
+009570*  9800-BATCH-PROCESS - UNATTENDED START-OF-SEMESTER LOADING.    *
+009580*  READS TRANS-FILE FROM TOP TO BOTTOM, APPLYING EACH ADD/EDIT/  *
+009590*  DELETE TRANSACTION AGAINST THE STUDENT-INFO TABLE, THEN       *
+009600*  REPORTS A ONE-LINE TOTALS COUNT. INVOKED WHEN THE PROGRAM IS  *
+009610*  STARTED WITH PARM='BATCH' (SEE JCL MEMBER FLORBAT).           *
+009620******************************************************************
+009630 9800-BATCH-PROCESS.
+009640     MOVE 0 TO WS-TRANS-APPLIED
+009650     MOVE 0 TO WS-TRANS-REJECTED
+009660     MOVE 0 TO WS-TRANS-OVERFLOWED
+009670
+009680     OPEN INPUT TRANS-FILE
+009690     IF WS-FS-TRANS NOT = "00"
+009700         DISPLAY "TRANS-FILE COULD NOT BE OPENED, STATUS="
+009710             WS-FS-TRANS
+009720         GO TO 9800-EXIT
+009730     END-IF
+009740
+009750     MOVE "N" TO WS-TRANS-EOF-SW
+009760     PERFORM 9810-APPLY-ONE-TRANSACTION THRU 9810-EXIT
+009770         UNTIL WS-TRANS-EOF
+009780     CLOSE TRANS-FILE
+009790
+009800     DISPLAY " "
+009810     DISPLAY "  ====BATCH LOAD SUMMARY===="
+009820     DISPLAY "TRANSACTIONS APPLIED    : " WS-TRANS-APPLIED
+009830     DISPLAY "TRANSACTIONS REJECTED    : " WS-TRANS-REJECTED
+009840     DISPLAY "TRANSACTIONS OVERFLOWED  : " WS-TRANS-OVERFLOWED.
+009850 9800-EXIT.
+009860     EXIT.
+009870
+009880 9810-APPLY-ONE-TRANSACTION.
+009890     READ TRANS-FILE NEXT RECORD
+009900         AT END
+009910             MOVE "Y" TO WS-TRANS-EOF-SW
+009920             GO TO 9810-EXIT
+009930     END-READ
+009940
+009950     EVALUATE TRUE
+009960         WHEN TX-IS-ADD
+009970             PERFORM 9820-BATCH-ADD    THRU 9820-EXIT
+009980         WHEN TX-IS-EDIT
+009990             PERFORM 9830-BATCH-EDIT   THRU 9830-EXIT
+010000         WHEN TX-IS-DELETE
+010010             PERFORM 9840-BATCH-DELETE THRU 9840-EXIT
+010020         WHEN OTHER
+010030             ADD 1 TO WS-TRANS-REJECTED
+010040             DISPLAY "UNKNOWN TRANSACTION CODE FOR STUDENT "
+010050                 TX-SNO " - SKIPPED."
+010060     END-EVALUATE.
+010070 9810-EXIT.
+010080     EXIT.
+010090
+010100*----------------------------------------------------------------
+010110*  9820-BATCH-ADD - SAME RULES AS 3000-ADD-STUDENT (CAPACITY AND
+010120*  DUPLICATE-NUMBER CHECKS) BUT SOURCED FROM TX-RECORD INSTEAD OF
+010130*  OPERATOR ACCEPT STATEMENTS.
+010140*----------------------------------------------------------------
+010150 9820-BATCH-ADD.
+010160*  SEE 3000-ADD-STUDENT - 3050-FIND-ADD-SLOT REUSES A SLOT A
+010170*  PRIOR 9840-BATCH-DELETE IN THE SAME RUN LEFT BLANK BEFORE
+010180*  GROWING WS-STUDENT-COUNT.
+010190     PERFORM 3050-FIND-ADD-SLOT THRU 3050-EXIT
+010210
+010220     IF NOT WS-FREE-SLOT-FOUND AND i > WS-MAX-STUDENTS
+010230         MOVE TX-FULLNAME TO OVF-FULLNAME
+010240         MOVE TX-SNO      TO OVF-SNO
+010250         MOVE TX-AGE      TO OVF-AGE
+010260         MOVE TX-COURSE   TO OVF-COURSE
+010270         MOVE TX-MOBILE   TO OVF-MOBILE
+010280         MOVE TX-LANDLINE TO OVF-LANDLINE
+010290
+010300         OPEN EXTEND OVERFLOW-FILE
+010310         MOVE OVF-SNO       TO OV-SNO
+010320         MOVE OVF-FULLNAME  TO OV-FULLNAME
+010330         MOVE OVF-COURSE    TO OV-COURSE
+010340         MOVE OVF-MOBILE    TO OV-MOBILE
+010350         MOVE OVF-LANDLINE  TO OV-LANDLINE
+010360         MOVE OVF-AGE       TO OV-AGE
+010370         WRITE OV-RECORD
+010380         CLOSE OVERFLOW-FILE
+010390         ADD 1 TO WS-TRANS-OVERFLOWED
+010400         GO TO 9820-EXIT
+010410     END-IF
+010420
+010430     SET k TO 1
+010440     SEARCH student-info VARYING k
+010450         AT END
+010460             CONTINUE
+010470         WHEN sNo(k) = TX-SNO
+010480             ADD 1 TO WS-TRANS-REJECTED
+010490             DISPLAY "BATCH ADD REJECTED - DUPLICATE STUDENT "
+010500                 "NUMBER " TX-SNO
+010510             GO TO 9820-EXIT
+010520     END-SEARCH
+010530
+010540     IF NOT WS-FREE-SLOT-FOUND
+010541         MOVE i TO WS-STUDENT-COUNT
+010542     END-IF
+010550
+010560     MOVE TX-SNO      TO sNo(i)
+010570     MOVE TX-FULLNAME TO fullname(i)
+010580     MOVE TX-AGE      TO age(i)
+010590     MOVE TX-COURSE   TO course(i)
+010600     MOVE TX-MOBILE   TO mobile(i)
+010610     MOVE TX-LANDLINE TO landline(i)
+010620
+010630     ADD 1 TO WS-TRANS-APPLIED.
+010640 9820-EXIT.
+010650     EXIT.
+010660
+010670*----------------------------------------------------------------
+010680*  9830-BATCH-EDIT - SAME RULES AS 4000-EDIT-STUDENT BUT SOURCED
+010690*  FROM TX-RECORD.
+010700*----------------------------------------------------------------
+010710 9830-BATCH-EDIT.
+010720     SET k TO 1
+010730     SEARCH student-info VARYING k
+010740         AT END
+010750             ADD 1 TO WS-TRANS-REJECTED
+010760             DISPLAY "BATCH EDIT REJECTED - STUDENT NOT FOUND "
+010770                 TX-SNO
+010780             GO TO 9830-EXIT
+010790         WHEN sNo(k) = TX-SNO
+010800             MOVE TX-AGE      TO age(k)
+010810             MOVE TX-COURSE   TO course(k)
+010820             MOVE TX-MOBILE   TO mobile(k)
+010830             MOVE TX-LANDLINE TO landline(k)
+010840             ADD 1 TO WS-TRANS-APPLIED
+010850     END-SEARCH.
+010860 9830-EXIT.
+010870     EXIT.
+010880
+010890*----------------------------------------------------------------
+010900*  9840-BATCH-DELETE - SAME RULES AS 5000-DELETE-STUDENT,
+010910*  INCLUDING THE AUDIT TRAIL WRITE VIA 5100-LOG-DELETION.
+010920*----------------------------------------------------------------
+010930 9840-BATCH-DELETE.
+010940     SET k TO 1
+010950     SEARCH student-info VARYING k
+010960         AT END
+010970             ADD 1 TO WS-TRANS-REJECTED
+010980             DISPLAY "BATCH DELETE REJECTED - STUDENT NOT FOUND "
+010990                 TX-SNO
+011000             GO TO 9840-EXIT
+011010         WHEN sNo(k) = TX-SNO
+011020             SET i TO k
+011030             PERFORM 5100-LOG-DELETION THRU 5100-EXIT
+011040             MOVE SPACES TO fullname(k)
+011050             MOVE SPACES TO sNo(k)
+011060             MOVE SPACES TO course(k)
+011070             MOVE SPACES TO mobile(k)
+011080             MOVE SPACES TO landline(k)
+011090             MOVE ZERO   TO age(k)
+011100             ADD 1 TO WS-TRANS-APPLIED
+011110     END-SEARCH.
+011120 9840-EXIT.
+011130     EXIT.
+011140
+011150******************************************************************
+011160*  9900-EXPORT-CSV - WRITES THE CURRENT STUDENT-INFO TABLE OUT TO*
+011170*  A COMMA-DELIMITED FILE (sNo, FULLNAME, COURSE, AGE, MOBILE,   *
+011180*  LANDLINE) FOR THE REGISTRAR'S OFFICE TO OPEN IN A SPREADSHEET.*
+011190******************************************************************
+011200 9900-EXPORT-CSV.
+011210     OPEN OUTPUT CSV-FILE
+011220     IF WS-FS-CSV NOT = "00"
+011230         DISPLAY "CSV FILE COULD NOT BE OPENED, STATUS=" WS-FS-CSV
+011240         GO TO 9900-EXIT
+011250     END-IF
+011260
+011270     MOVE "SNO,FULLNAME,COURSE,AGE,MOBILE,LANDLINE" TO CSV-RECORD
+011280     WRITE CSV-RECORD
+011290
+011300     MOVE 0 TO WS-CSV-ROWS
+011310     PERFORM 9910-EXPORT-ONE-STUDENT THRU 9910-EXIT
+011320         VARYING j FROM 1 BY 1 UNTIL j > WS-STUDENT-COUNT
+011330
+011340     CLOSE CSV-FILE
+011350     DISPLAY " "
+011360     DISPLAY WS-CSV-ROWS " STUDENT(S) EXPORTED TO STUCSV.".
+011370 9900-EXIT.
+011380     EXIT.
+011390
+011400 9910-EXPORT-ONE-STUDENT.
+011410     IF sNo(j) = SPACES
+011420         GO TO 9910-EXIT
+011430     END-IF
+011440
+011450     MOVE SPACES TO CSV-RECORD
+011460     MOVE 1 TO WS-CSV-PTR
+011470
+011480     MOVE sNo(j) TO WS-CSV-FIELD
+011490     PERFORM 9920-TRIM-CSV-FIELD THRU 9920-EXIT
+011500     STRING WS-CSV-FIELD(1:WS-CSV-LEN) DELIMITED BY SIZE
+011510         "," DELIMITED BY SIZE
+011520         INTO CSV-RECORD
+011530         WITH POINTER WS-CSV-PTR
+011540     END-STRING
+011550
+011560     MOVE fullname(j) TO WS-CSV-FIELD
+011570     PERFORM 9920-TRIM-CSV-FIELD THRU 9920-EXIT
+011580     STRING WS-CSV-FIELD(1:WS-CSV-LEN) DELIMITED BY SIZE
+011590         "," DELIMITED BY SIZE
+011600         INTO CSV-RECORD
+011610         WITH POINTER WS-CSV-PTR
+011620     END-STRING
+011630
+011640     MOVE course(j) TO WS-CSV-FIELD
+011650     PERFORM 9920-TRIM-CSV-FIELD THRU 9920-EXIT
+011660     STRING WS-CSV-FIELD(1:WS-CSV-LEN) DELIMITED BY SIZE
+011670         "," DELIMITED BY SIZE
+011680         INTO CSV-RECORD
+011690         WITH POINTER WS-CSV-PTR
+011700     END-STRING
+011710
+011720     MOVE age(j) TO WS-CSV-AGE-ED
+011730     STRING WS-CSV-AGE-ED DELIMITED BY SIZE
+011740         "," DELIMITED BY SIZE
+011750         INTO CSV-RECORD
+011760         WITH POINTER WS-CSV-PTR
+011770     END-STRING
+011780
+011790     MOVE mobile(j) TO WS-CSV-FIELD
+011800     PERFORM 9920-TRIM-CSV-FIELD THRU 9920-EXIT
+011810     STRING WS-CSV-FIELD(1:WS-CSV-LEN) DELIMITED BY SIZE
+011820         "," DELIMITED BY SIZE
+011830         INTO CSV-RECORD
+011840         WITH POINTER WS-CSV-PTR
+011850     END-STRING
+011860
+011870     MOVE landline(j) TO WS-CSV-FIELD
+011880     PERFORM 9920-TRIM-CSV-FIELD THRU 9920-EXIT
+011890     STRING WS-CSV-FIELD(1:WS-CSV-LEN) DELIMITED BY SIZE
+011900         INTO CSV-RECORD
+011910         WITH POINTER WS-CSV-PTR
+011920     END-STRING
+011930
+011940     WRITE CSV-RECORD
+011950     ADD 1 TO WS-CSV-ROWS.
+011960 9910-EXIT.
+011970     EXIT.
+011980
+011990*----------------------------------------------------------------
+012000*  9920-TRIM-CSV-FIELD - SETS WS-CSV-LEN TO THE TRIMMED LENGTH OF
+012010*  WS-CSV-FIELD SO TRAILING SPACES DO NOT CLUTTER EVERY COLUMN OF
+012020*  THE EXPORTED ROW.
+012030*----------------------------------------------------------------
+012040 9920-TRIM-CSV-FIELD.
+012050     MOVE 30 TO WS-CSV-LEN
+012060     PERFORM 9921-SHRINK-CSV-LEN THRU 9921-EXIT
+012070         UNTIL WS-CSV-LEN = 0
+012080         OR WS-CSV-FIELD(WS-CSV-LEN:1) NOT = SPACE
+012090     IF WS-CSV-LEN = 0
+012100         MOVE 1 TO WS-CSV-LEN
+012110     END-IF.
+012120 9920-EXIT.
+012130     EXIT.
+012140
+012150 9921-SHRINK-CSV-LEN.
+012160     SUBTRACT 1 FROM WS-CSV-LEN.
+012170 9921-EXIT.
+012180     EXIT.
